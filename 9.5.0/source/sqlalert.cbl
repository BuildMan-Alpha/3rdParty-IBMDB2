@@ -0,0 +1,133 @@
+      *************************************************************************
+      *
+      * Program: SQLALERT
+      *
+      * Function: Pages ops the instant a program matches SQL-RC-E904
+      *           (resource unavailable), SQL-RC-E911 (deadlock) or
+      *           SQL-RC-E30081 (communication error) - a contended
+      *           table, a dead connection, a saturated subsystem -
+      *           instead of handling them like any other SQL error
+      *           (DISPLAY and abend) and leaving infrastructure
+      *           problems to surface whenever someone notices a
+      *           failed job in the scheduler.
+      *
+      *           Writes one record per alert, with job and step info,
+      *           to the alert queue that ops' existing paging/
+      *           ticketing integration drains. Any SQLCODE other than
+      *           those three is not alertable here - callers should
+      *           run it through SQLCLASS/SQLAUDIT as usual.
+      *
+      *           CALL 'SQLALERT' USING SQLALERT-PARMS (COPY
+      *           sqlalrtp). Callers set SQLLP-FN-ALERT for every
+      *           candidate SQLCODE, and SQLLP-FN-CLOSE once from their
+      *           end-of-job paragraph to flush and close the queue.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLALERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLALERTQ-FILE ASSIGN TO 'SQLALERTQ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLALERTQ-FILE.
+           COPY sqlalrtf.
+       WORKING-STORAGE SECTION.
+           COPY sqlcodes.
+       01  WS-ALERT-FILE-STATUS          PIC XX VALUE '00'.
+       01  WS-FILE-IS-OPEN               PIC X VALUE 'N'.
+           88  WS-FILE-OPEN               VALUE 'Y'.
+           88  WS-FILE-NOT-OPEN           VALUE 'N'.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE                PIC 9(8).
+           05  WS-CDT-TIME                PIC 9(6).
+           05  WS-CDT-DECI                PIC 9(2).
+           05  FILLER                     PIC X(9).
+       01  WS-ALERT-TIMESTAMP.
+           05  WS-TS-YYYY                 PIC 9(4).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-MM                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-DD                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-HH                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-MN                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-SS                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-DECI                 PIC 9(2).
+       LINKAGE SECTION.
+       COPY sqlalrtp.
+       PROCEDURE DIVISION USING SQLALERT-PARMS.
+       0000-MAINLINE.
+           MOVE ZERO TO SQLLP-RETURN-CODE
+           EVALUATE TRUE
+               WHEN SQLLP-FN-CLOSE
+                   PERFORM 8000-CLOSE-ALERT-FILE
+               WHEN SQLLP-FN-ALERT
+                   PERFORM 1000-RAISE-ALERT
+               WHEN OTHER
+                   MOVE 8 TO SQLLP-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-RAISE-ALERT.
+           IF SQLLP-SQLCODE = SQL-RC-E904 OR SQLLP-SQLCODE = SQL-RC-E911
+                   OR SQLLP-SQLCODE = SQL-RC-E30081
+               IF NOT WS-FILE-OPEN
+                   PERFORM 1100-OPEN-ALERT-FILE
+               END-IF
+               IF SQLLP-RETURN-CODE = ZERO
+                   PERFORM 1200-BUILD-TIMESTAMP
+                   PERFORM 1300-BUILD-ALERT-RECORD
+                   WRITE SQLAL-ALERT-RECORD
+                   IF WS-ALERT-FILE-STATUS NOT = '00'
+                       MOVE 12 TO SQLLP-RETURN-CODE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 4 TO SQLLP-RETURN-CODE
+           END-IF.
+
+       1100-OPEN-ALERT-FILE.
+           OPEN EXTEND SQLALERTQ-FILE
+           IF WS-ALERT-FILE-STATUS = '05' OR WS-ALERT-FILE-STATUS = '00'
+               SET WS-FILE-OPEN TO TRUE
+           ELSE
+               OPEN OUTPUT SQLALERTQ-FILE
+               IF WS-ALERT-FILE-STATUS = '00'
+                   SET WS-FILE-OPEN TO TRUE
+               ELSE
+                   MOVE 16 TO SQLLP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1200-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE(1:4) TO WS-TS-YYYY
+           MOVE WS-CDT-DATE(5:2) TO WS-TS-MM
+           MOVE WS-CDT-DATE(7:2) TO WS-TS-DD
+           MOVE WS-CDT-TIME(1:2) TO WS-TS-HH
+           MOVE WS-CDT-TIME(3:2) TO WS-TS-MN
+           MOVE WS-CDT-TIME(5:2) TO WS-TS-SS
+           MOVE WS-CDT-DECI      TO WS-TS-DECI.
+
+       1300-BUILD-ALERT-RECORD.
+           MOVE SQLLP-JOB-NAME          TO SQLAL-JOB-NAME
+           MOVE SQLLP-STEP-NAME         TO SQLAL-STEP-NAME
+           MOVE WS-ALERT-TIMESTAMP      TO SQLAL-ALERT-TIMESTAMP
+           MOVE SQLLP-PROGRAM-NAME      TO SQLAL-PROGRAM-NAME
+           MOVE SQLLP-RC-CONDITION-NAME TO SQLAL-RC-CONDITION-NAME
+           MOVE SQLLP-SQLCODE           TO SQLAL-SQLCODE
+           MOVE 'INFRASTRUCTURE CONDITION - PAGE OPS ON-CALL'
+               TO SQLAL-ALERT-TEXT.
+
+       8000-CLOSE-ALERT-FILE.
+           IF WS-FILE-OPEN
+               CLOSE SQLALERTQ-FILE
+               SET WS-FILE-NOT-OPEN TO TRUE
+           END-IF.
