@@ -0,0 +1,119 @@
+      *************************************************************************
+      *
+      * Program: SQLSUSP
+      *
+      * Function: Shared subprogram called by batch load programs the
+      *           moment they match SQL-RC-E803 (duplicate key) on an
+      *           input record. Writes the rejected record, its key
+      *           and a timestamp to the suspense file instead of
+      *           letting the load step abend, so the job finishes the
+      *           rest of the file and ops reviews/reprocesses the
+      *           suspense file the next morning.
+      *
+      *           CALL 'SQLSUSP' USING SQLSUSPENSE-PARMS (COPY
+      *           sqlsuspp). Callers set SQLSP-FN-REJECT for every
+      *           rejected record, and SQLSP-FN-CLOSE once from their
+      *           end-of-job paragraph to flush and close the file.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLSUSP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLSUSPENSE-FILE ASSIGN TO 'SQLSUSPENSE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLSUSPENSE-FILE.
+           COPY sqlsusf.
+       WORKING-STORAGE SECTION.
+       01  WS-SUSP-FILE-STATUS           PIC XX VALUE '00'.
+       01  WS-FILE-IS-OPEN               PIC X VALUE 'N'.
+           88  WS-FILE-OPEN               VALUE 'Y'.
+           88  WS-FILE-NOT-OPEN           VALUE 'N'.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE                PIC 9(8).
+           05  WS-CDT-TIME                PIC 9(6).
+           05  WS-CDT-DECI                PIC 9(2).
+           05  FILLER                     PIC X(9).
+       01  WS-SUSPENSE-TIMESTAMP.
+           05  WS-TS-YYYY                 PIC 9(4).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-MM                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-DD                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-HH                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-MN                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-SS                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-DECI                 PIC 9(2).
+       LINKAGE SECTION.
+       COPY sqlsuspp.
+       PROCEDURE DIVISION USING SQLSUSPENSE-PARMS.
+       0000-MAINLINE.
+           MOVE ZERO TO SQLSP-RETURN-CODE
+           EVALUATE TRUE
+               WHEN SQLSP-FN-CLOSE
+                   PERFORM 8000-CLOSE-SUSPENSE-FILE
+               WHEN SQLSP-FN-REJECT
+                   PERFORM 1000-WRITE-SUSPENSE-RECORD
+               WHEN OTHER
+                   MOVE 8 TO SQLSP-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-WRITE-SUSPENSE-RECORD.
+           IF NOT WS-FILE-OPEN
+               PERFORM 1100-OPEN-SUSPENSE-FILE
+           END-IF
+           IF SQLSP-RETURN-CODE = ZERO
+               PERFORM 1200-BUILD-TIMESTAMP
+               PERFORM 1300-BUILD-SUSPENSE-RECORD
+               WRITE SQLS-SUSPENSE-RECORD
+               IF WS-SUSP-FILE-STATUS NOT = '00'
+                   MOVE 12 TO SQLSP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1100-OPEN-SUSPENSE-FILE.
+           OPEN EXTEND SQLSUSPENSE-FILE
+           IF WS-SUSP-FILE-STATUS = '05' OR WS-SUSP-FILE-STATUS = '00'
+               SET WS-FILE-OPEN TO TRUE
+           ELSE
+               OPEN OUTPUT SQLSUSPENSE-FILE
+               IF WS-SUSP-FILE-STATUS = '00'
+                   SET WS-FILE-OPEN TO TRUE
+               ELSE
+                   MOVE 16 TO SQLSP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1200-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE(1:4) TO WS-TS-YYYY
+           MOVE WS-CDT-DATE(5:2) TO WS-TS-MM
+           MOVE WS-CDT-DATE(7:2) TO WS-TS-DD
+           MOVE WS-CDT-TIME(1:2) TO WS-TS-HH
+           MOVE WS-CDT-TIME(3:2) TO WS-TS-MN
+           MOVE WS-CDT-TIME(5:2) TO WS-TS-SS
+           MOVE WS-CDT-DECI      TO WS-TS-DECI.
+
+       1300-BUILD-SUSPENSE-RECORD.
+           MOVE SQLSP-JOB-NAME          TO SQLS-JOB-NAME
+           MOVE SQLSP-PROGRAM-NAME      TO SQLS-PROGRAM-NAME
+           MOVE WS-SUSPENSE-TIMESTAMP   TO SQLS-SUSPENSE-TIMESTAMP
+           MOVE SQLSP-REJECT-KEY        TO SQLS-REJECT-KEY
+           MOVE SQLSP-SQLCODE           TO SQLS-SQLCODE
+           MOVE SQLSP-RC-CONDITION-NAME TO SQLS-RC-CONDITION-NAME
+           MOVE SQLSP-INPUT-RECORD      TO SQLS-INPUT-RECORD.
+
+       8000-CLOSE-SUSPENSE-FILE.
+           IF WS-FILE-OPEN
+               CLOSE SQLSUSPENSE-FILE
+               SET WS-FILE-NOT-OPEN TO TRUE
+           END-IF.
