@@ -0,0 +1,172 @@
+      *************************************************************************
+      *
+      * Program: SQLRETRY
+      *
+      * Function: Standard checkpoint/retry wrapper for SQL-RC-E911
+      *           (deadlock) and SQL-RC-E913 (dist env rollback). The
+      *           caller's own unit of work is what gets re-issued -
+      *           this subprogram only decides whether to back off and
+      *           try again or to give up and checkpoint a restart
+      *           record (last key processed, commit count) so the
+      *           job can be resubmitted from that point.
+      *
+      *           CALL 'SQLRETRY' USING SQLRETRY-PARMS (COPY sqlretp).
+      *           FN-CHECK  - test SQLRP-SQLCODE, back off and set
+      *                       ACTION-RETRY, or exhaust retries, write
+      *                       the restart record and set
+      *                       ACTION-RESTART. Non-retryable codes come
+      *                       back as ACTION-IGNORE.
+      *           FN-RESET  - the caller's unit of work committed
+      *                       clean; zero the retry counter for the
+      *                       next one.
+      *           FN-CLOSE  - end of job; close the restart file.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLRETRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLRESTART-FILE ASSIGN TO 'SQLRESTART'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLRESTART-FILE.
+           COPY sqlrestrt.
+       WORKING-STORAGE SECTION.
+           COPY sqlcodes.
+       01  WS-RESTART-FILE-STATUS         PIC XX VALUE '00'.
+       01  WS-FILE-IS-OPEN                PIC X VALUE 'N'.
+           88  WS-FILE-OPEN                VALUE 'Y'.
+           88  WS-FILE-NOT-OPEN            VALUE 'N'.
+       01  WS-RETRY-COUNT                  PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-EFFECTIVE-MAX-RETRIES        PIC S9(4) COMP-5.
+       01  WS-EFFECTIVE-BACKOFF            PIC S9(4) COMP-5.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE                 PIC 9(8).
+           05  WS-CDT-TIME                 PIC 9(6).
+           05  WS-CDT-DECI                 PIC 9(2).
+           05  FILLER                      PIC X(9).
+       01  WS-RESTART-TIMESTAMP.
+           05  WS-TS-YYYY                  PIC 9(4).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-TS-MM                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-TS-DD                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-TS-HH                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '.'.
+           05  WS-TS-MN                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '.'.
+           05  WS-TS-SS                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '.'.
+           05  WS-TS-DECI                  PIC 9(2).
+       LINKAGE SECTION.
+       COPY sqlretp.
+       PROCEDURE DIVISION USING SQLRETRY-PARMS.
+       0000-MAINLINE.
+           MOVE ZERO TO SQLRP-RETURN-CODE
+           EVALUATE TRUE
+               WHEN SQLRP-FN-CHECK
+                   PERFORM 1000-CHECK-CONDITION
+               WHEN SQLRP-FN-RESET
+                   MOVE ZERO TO WS-RETRY-COUNT
+                   MOVE ZERO TO SQLRP-RETRY-COUNT
+               WHEN SQLRP-FN-CLOSE
+                   PERFORM 8000-CLOSE-RESTART-FILE
+               WHEN OTHER
+                   MOVE 8 TO SQLRP-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-CHECK-CONDITION.
+           IF SQLRP-SQLCODE = SQL-RC-E911 OR SQLRP-SQLCODE = SQL-RC-E913
+               ADD 1 TO WS-RETRY-COUNT
+               MOVE WS-RETRY-COUNT TO SQLRP-RETRY-COUNT
+               PERFORM 1100-RESOLVE-LIMITS
+               IF WS-RETRY-COUNT <= WS-EFFECTIVE-MAX-RETRIES
+                   PERFORM 1200-BACKOFF-AND-RETRY
+               ELSE
+                   PERFORM 1300-WRITE-RESTART-RECORD
+                   SET SQLRP-ACTION-RESTART TO TRUE
+               END-IF
+           ELSE
+               SET SQLRP-ACTION-IGNORE TO TRUE
+           END-IF.
+
+       1100-RESOLVE-LIMITS.
+           IF SQLRP-MAX-RETRIES > ZERO
+               MOVE SQLRP-MAX-RETRIES TO WS-EFFECTIVE-MAX-RETRIES
+           ELSE
+               MOVE 3 TO WS-EFFECTIVE-MAX-RETRIES
+           END-IF
+           IF SQLRP-BACKOFF-SECONDS > ZERO
+               MOVE SQLRP-BACKOFF-SECONDS TO WS-EFFECTIVE-BACKOFF
+           ELSE
+               MOVE 2 TO WS-EFFECTIVE-BACKOFF
+           END-IF.
+
+      * C$SLEEP is the conventional "C$" runtime library routine name
+      * both Micro Focus and AcuCobol runtimes resolve for a delay
+      * call; ON EXCEPTION traps the case where the target runtime
+      * does not register it, so the retry still proceeds (just
+      * without the pause) instead of abending the job.
+       1200-BACKOFF-AND-RETRY.
+           COMPUTE WS-EFFECTIVE-BACKOFF =
+                   WS-EFFECTIVE-BACKOFF * WS-RETRY-COUNT
+           CALL 'C$SLEEP' USING WS-EFFECTIVE-BACKOFF
+               ON EXCEPTION
+                   CONTINUE
+           END-CALL
+           SET SQLRP-ACTION-RETRY TO TRUE.
+
+       1300-WRITE-RESTART-RECORD.
+           IF NOT WS-FILE-OPEN
+               PERFORM 1310-OPEN-RESTART-FILE
+           END-IF
+           IF SQLRP-RETURN-CODE = ZERO
+               PERFORM 1320-BUILD-TIMESTAMP
+               MOVE SQLRP-JOB-NAME            TO SQLR-JOB-NAME
+               MOVE SQLRP-PROGRAM-NAME        TO SQLR-PROGRAM-NAME
+               MOVE WS-RESTART-TIMESTAMP      TO SQLR-RESTART-TIMESTAMP
+               MOVE SQLRP-LAST-KEY-PROCESSED  TO SQLR-LAST-KEY-PROCESSED
+               MOVE SQLRP-COMMIT-COUNT        TO SQLR-COMMIT-COUNT
+               MOVE SQLRP-SQLCODE             TO SQLR-SQLCODE
+               MOVE WS-RETRY-COUNT            TO SQLR-RETRY-COUNT
+               MOVE SQLRP-RC-CONDITION-NAME   TO SQLR-RC-CONDITION-NAME
+               WRITE SQLR-RESTART-RECORD
+               IF WS-RESTART-FILE-STATUS NOT = '00'
+                   MOVE 12 TO SQLRP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1310-OPEN-RESTART-FILE.
+           OPEN EXTEND SQLRESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '05' OR
+                   WS-RESTART-FILE-STATUS = '00'
+               SET WS-FILE-OPEN TO TRUE
+           ELSE
+               OPEN OUTPUT SQLRESTART-FILE
+               IF WS-RESTART-FILE-STATUS = '00'
+                   SET WS-FILE-OPEN TO TRUE
+               ELSE
+                   MOVE 16 TO SQLRP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1320-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE(1:4) TO WS-TS-YYYY
+           MOVE WS-CDT-DATE(5:2) TO WS-TS-MM
+           MOVE WS-CDT-DATE(7:2) TO WS-TS-DD
+           MOVE WS-CDT-TIME(1:2) TO WS-TS-HH
+           MOVE WS-CDT-TIME(3:2) TO WS-TS-MN
+           MOVE WS-CDT-TIME(5:2) TO WS-TS-SS
+           MOVE WS-CDT-DECI      TO WS-TS-DECI.
+
+       8000-CLOSE-RESTART-FILE.
+           IF WS-FILE-OPEN
+               CLOSE SQLRESTART-FILE
+               SET WS-FILE-NOT-OPEN TO TRUE
+           END-IF.
