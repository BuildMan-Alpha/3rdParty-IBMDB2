@@ -0,0 +1,242 @@
+      *************************************************************************
+      *
+      * Program: SQLCLASS
+      *
+      * Function: Single reference point for "what do we do with this
+      *           SQLCODE" - replaces the ad hoc EVALUATE against
+      *           SQL-RC-* condition names that used to be copy-pasted
+      *           into every program and drifted out of step with each
+      *           other. The table below is seeded once per run on the
+      *           first LOOKUP call; add a new code here and every
+      *           caller picks it up, instead of in every program that
+      *           happens to hit it.
+      *
+      *           CALL 'SQLCLASS' USING SQLCLASS-PARMS (COPY sqlclsp).
+      *           Callers set SQLCP-SQLCODE and SQLCP-FN-LOOKUP, then
+      *           act on SQLCP-SEVERITY/SQLCP-ACTION-CODE. A code not
+      *           in the table comes back with SQLCP-RETURN-CODE = 4
+      *           and a severity of ERROR/ACT-ABEND as a safe default.
+      *
+      *           SQLCP-FN-MSGTEXT runs the same lookup and also
+      *           builds SQLCP-MESSAGE-TEXT, a single consistently
+      *           worded operator message - this program's data
+      *           division has no Micro Focus or AcuCobol specific
+      *           syntax, so it is the one name-to-description lookup
+      *           both platforms link against.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLCLASS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TABLE-LOADED               PIC X VALUE 'N'.
+           88  WS-TABLE-IS-LOADED         VALUE 'Y'.
+       01  WS-CLASS-TABLE-COUNT          PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-CLASS-IDX                  PIC S9(4) COMP-5.
+       01  WS-CLASS-TABLE.
+           05  WS-CLASS-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-CLASS-TABLE-COUNT
+                   INDEXED BY WS-CLS-IDX.
+               COPY sqlclsf.
+       LINKAGE SECTION.
+       COPY sqlclsp.
+       PROCEDURE DIVISION USING SQLCLASS-PARMS.
+       0000-MAINLINE.
+           MOVE ZERO TO SQLCP-RETURN-CODE
+           IF NOT WS-TABLE-IS-LOADED
+               PERFORM 0100-LOAD-CLASS-TABLE
+           END-IF
+           EVALUATE TRUE
+               WHEN SQLCP-FN-LOOKUP
+                   PERFORM 1000-LOOKUP-CODE
+               WHEN SQLCP-FN-MSGTEXT
+                   PERFORM 1000-LOOKUP-CODE
+                   PERFORM 1400-BUILD-MESSAGE-TEXT
+               WHEN SQLCP-FN-CLOSE
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 8 TO SQLCP-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       0100-LOAD-CLASS-TABLE.
+           PERFORM 0110-ADD-W100
+           PERFORM 0110-ADD-W1140
+           PERFORM 0110-ADD-W1166
+           PERFORM 0110-ADD-W1167
+           PERFORM 0110-ADD-E803
+           PERFORM 0110-ADD-E805
+           PERFORM 0110-ADD-E818
+           PERFORM 0110-ADD-E904
+           PERFORM 0110-ADD-E911
+           PERFORM 0110-ADD-E913
+           PERFORM 0110-ADD-E30081
+           SET WS-TABLE-IS-LOADED TO TRUE.
+
+       0110-ADD-W100.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE 100 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-W100' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'WARNING' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'LOG' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'End of data - no row satisfied the SELECT/FETCH'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Normal - no escalation required'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-W1140.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE 1140 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-W1140' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'WARNING' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'LOG' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Resource limit threshold approaching capacity'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Notify DBA if trend continues - see W* report'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-W1166.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE 1166 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-W1166' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'WARNING' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'LOG' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Division by zero in a column function or expression'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Check feeder file for bad data if frequency rises'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-W1167.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE 1167 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-W1167' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'WARNING' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'LOG' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Arithmetic overflow in a column function or expression'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Check feeder file for bad data if frequency rises'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E803.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -803 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E803' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'ERROR' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'SUSPENSE' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Duplicate key - insert/update violates a unique index'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Route record to suspense file - see SQLSUSP'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E805.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -805 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E805' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'ERROR' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'ABEND' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Program not bound - DBRM/package not found in plan'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Page DBA on-call to bind the missing package'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E818.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -818 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E818' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'ERROR' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'REBIND' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Bind timestamp mismatch between plan and program'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Attempt one auto REBIND/resume - see SQLREBND'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E904.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -904 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E904' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'FATAL' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'ABEND' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Resource unavailable - contended or unavailable object'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Page ops immediately - see SQLALERT'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E911.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -911 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E911' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'ERROR' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'RETRY' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Deadlock or timeout - unit of work rolled back'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Retry via SQLRETRY, page ops - see SQLALERT'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E913.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -913 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E913' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'ERROR' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'RETRY' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Unit of work rolled back due to deadlock/lock timeout'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Retry via SQLRETRY - see SQLRETRY'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       0110-ADD-E30081.
+           ADD 1 TO WS-CLASS-TABLE-COUNT
+           SET WS-CLS-IDX TO WS-CLASS-TABLE-COUNT
+           MOVE -30081 TO SQLC-SQLCODE(WS-CLS-IDX)
+           MOVE 'SQL-RC-E30081' TO SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+           MOVE 'FATAL' TO SQLC-SEVERITY(WS-CLS-IDX)
+           MOVE 'ABEND' TO SQLC-ACTION-CODE(WS-CLS-IDX)
+           MOVE 'Communication error - connection to remote site lost'
+               TO SQLC-DESCRIPTION(WS-CLS-IDX)
+           MOVE 'Page ops immediately - see SQLALERT'
+               TO SQLC-ESCALATION(WS-CLS-IDX).
+
+       1000-LOOKUP-CODE.
+           SET WS-CLS-IDX TO 1
+           MOVE 4 TO SQLCP-RETURN-CODE
+           SEARCH WS-CLASS-ENTRY
+               AT END
+                   MOVE SPACES TO SQLCP-RC-CONDITION-NAME
+                   MOVE 'ERROR' TO SQLCP-SEVERITY
+                   MOVE 'ABEND' TO SQLCP-ACTION-CODE
+                   MOVE 'Code not found in classification table'
+                       TO SQLCP-DESCRIPTION
+                   MOVE 'Add this SQLCODE to SQLCLASS, then reprocess'
+                       TO SQLCP-ESCALATION
+               WHEN SQLC-SQLCODE(WS-CLS-IDX) = SQLCP-SQLCODE
+                   MOVE ZERO TO SQLCP-RETURN-CODE
+                   MOVE SQLC-RC-CONDITION-NAME(WS-CLS-IDX)
+                       TO SQLCP-RC-CONDITION-NAME
+                   MOVE SQLC-SEVERITY(WS-CLS-IDX)
+                       TO SQLCP-SEVERITY
+                   MOVE SQLC-ACTION-CODE(WS-CLS-IDX)
+                       TO SQLCP-ACTION-CODE
+                   MOVE SQLC-DESCRIPTION(WS-CLS-IDX)
+                       TO SQLCP-DESCRIPTION
+                   MOVE SQLC-ESCALATION(WS-CLS-IDX)
+                       TO SQLCP-ESCALATION
+           END-SEARCH.
+
+       1400-BUILD-MESSAGE-TEXT.
+           MOVE SPACES TO SQLCP-MESSAGE-TEXT
+           STRING
+                   FUNCTION TRIM(SQLCP-RC-CONDITION-NAME)
+                   ' - '
+                   FUNCTION TRIM(SQLCP-DESCRIPTION)
+               DELIMITED BY SIZE
+               INTO SQLCP-MESSAGE-TEXT
+           END-STRING.
