@@ -0,0 +1,134 @@
+      *************************************************************************
+      *
+      * Program: SQLAUDIT
+      *
+      * Function: Shared subprogram called immediately after any
+      *           program's EVALUATE of SQLCODE/SQL-RC-* condition
+      *           names. Writes one audit record per call - job name,
+      *           program, paragraph, timestamp, SQLCODE and the host
+      *           SQLCA fields - to the SQLAUDIT trail file so support
+      *           can answer "did we hit a deadlock on the 2AM run
+      *           three weeks ago" without digging through job logs.
+      *
+      *           CALL 'SQLAUDIT' USING SQLAUDIT-PARMS (COPY SQLAUDP).
+      *           Callers set SQLAP-FN-LOG for every audit record, and
+      *           SQLAP-FN-CLOSE once from their end-of-job paragraph
+      *           to flush and close the trail file.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLAUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLAUDIT-FILE ASSIGN TO 'SQLAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLAUDIT-FILE.
+           COPY sqlaudf.
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS          PIC XX VALUE '00'.
+       01  WS-FILE-IS-OPEN               PIC X VALUE 'N'.
+           88  WS-FILE-OPEN               VALUE 'Y'.
+           88  WS-FILE-NOT-OPEN           VALUE 'N'.
+       01  WS-AUDIT-SEQNO                 PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE                PIC 9(8).
+           05  WS-CDT-TIME                PIC 9(6).
+           05  WS-CDT-DECI                PIC 9(2).
+           05  FILLER                     PIC X(9).
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-TS-YYYY                 PIC 9(4).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-MM                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-DD                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '-'.
+           05  WS-TS-HH                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-MN                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-SS                   PIC 9(2).
+           05  FILLER                     PIC X VALUE '.'.
+           05  WS-TS-DECI                 PIC 9(2).
+       LINKAGE SECTION.
+       COPY sqlaudp.
+       PROCEDURE DIVISION USING SQLAUDIT-PARMS.
+       0000-MAINLINE.
+           MOVE ZERO TO SQLAP-RETURN-CODE
+           EVALUATE TRUE
+               WHEN SQLAP-FN-CLOSE
+                   PERFORM 8000-CLOSE-AUDIT-FILE
+               WHEN SQLAP-FN-LOG
+                   PERFORM 1000-WRITE-AUDIT-RECORD
+               WHEN OTHER
+                   MOVE 8 TO SQLAP-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-WRITE-AUDIT-RECORD.
+           IF NOT WS-FILE-OPEN
+               PERFORM 1100-OPEN-AUDIT-FILE
+           END-IF
+           IF SQLAP-RETURN-CODE = ZERO
+               ADD 1 TO WS-AUDIT-SEQNO
+               PERFORM 1200-BUILD-TIMESTAMP
+               PERFORM 1300-BUILD-AUDIT-RECORD
+               WRITE SQLA-AUDIT-RECORD
+               IF WS-AUDIT-FILE-STATUS NOT = '00'
+                   MOVE 12 TO SQLAP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1100-OPEN-AUDIT-FILE.
+           OPEN EXTEND SQLAUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '05' OR WS-AUDIT-FILE-STATUS = '00'
+               SET WS-FILE-OPEN TO TRUE
+           ELSE
+               OPEN OUTPUT SQLAUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS = '00'
+                   SET WS-FILE-OPEN TO TRUE
+               ELSE
+                   MOVE 16 TO SQLAP-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1200-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE(1:4) TO WS-TS-YYYY
+           MOVE WS-CDT-DATE(5:2) TO WS-TS-MM
+           MOVE WS-CDT-DATE(7:2) TO WS-TS-DD
+           MOVE WS-CDT-TIME(1:2) TO WS-TS-HH
+           MOVE WS-CDT-TIME(3:2) TO WS-TS-MN
+           MOVE WS-CDT-TIME(5:2) TO WS-TS-SS
+           MOVE WS-CDT-DECI      TO WS-TS-DECI.
+
+       1300-BUILD-AUDIT-RECORD.
+           MOVE SQLAP-JOB-NAME          TO SQLA-JOB-NAME
+           MOVE WS-AUDIT-TIMESTAMP       TO SQLA-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-SEQNO           TO SQLA-AUDIT-SEQNO
+           MOVE SQLAP-PROGRAM-NAME       TO SQLA-PROGRAM-NAME
+           MOVE SQLAP-PARAGRAPH-NAME     TO SQLA-PARAGRAPH-NAME
+           MOVE SQLAP-RC-CONDITION-NAME  TO SQLA-RC-CONDITION-NAME
+           MOVE SQLAP-SQLCAID            TO SQLA-SQLCAID
+           MOVE SQLAP-SQLCABC            TO SQLA-SQLCABC
+           MOVE SQLAP-SQLCODE            TO SQLA-SQLCODE
+           MOVE SQLAP-SQLERRML           TO SQLA-SQLERRML
+           MOVE SQLAP-SQLSTATE           TO SQLA-SQLSTATE
+           MOVE SQLAP-SQLERRMC           TO SQLA-SQLERRMC
+           MOVE SQLAP-SQLERRP            TO SQLA-SQLERRP
+           MOVE SQLAP-SQLERRD(1)         TO SQLA-SQLERRD(1)
+           MOVE SQLAP-SQLERRD(2)         TO SQLA-SQLERRD(2)
+           MOVE SQLAP-SQLERRD(3)         TO SQLA-SQLERRD(3)
+           MOVE SQLAP-SQLERRD(4)         TO SQLA-SQLERRD(4)
+           MOVE SQLAP-SQLERRD(5)         TO SQLA-SQLERRD(5)
+           MOVE SQLAP-SQLERRD(6)         TO SQLA-SQLERRD(6)
+           MOVE SQLAP-SQLWARN            TO SQLA-SQLWARN.
+
+       8000-CLOSE-AUDIT-FILE.
+           IF WS-FILE-OPEN
+               CLOSE SQLAUDIT-FILE
+               SET WS-FILE-NOT-OPEN TO TRUE
+           END-IF.
