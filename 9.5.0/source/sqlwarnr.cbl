@@ -0,0 +1,236 @@
+      *************************************************************************
+      *
+      * Program: SQLWARNR
+      *
+      * Function: Nightly batch report over the SQLAUDIT trail. Tallies
+      *           every SQL-RC-W* warning (SQLA-SQLCODE positive - the
+      *           DB2 convention separating warnings from the negative
+      *           SQL-RC-E* error codes) by program and by calendar day,
+      *           and for today's count per program/condition shows the
+      *           average of the prior 7 days so a creeping division-
+      *           by-zero or overflow problem in a feeder file shows up
+      *           before it becomes an outage.
+      *
+      *           Run once per night after the day's jobs have written
+      *           their SQLAUDIT records. Reads the audit trail written
+      *           by SQLAUDIT (COPY sqlaudf) start to finish; no
+      *           parameters.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLWARNR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLAUDIT-FILE ASSIGN TO 'SQLAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SQLWARNRPT-FILE ASSIGN TO 'SQLWARNRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLAUDIT-FILE.
+           COPY sqlaudf.
+       FD  SQLWARNRPT-FILE.
+       01  WARNRPT-LINE                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS          PIC XX VALUE '00'.
+       01  WS-RPT-FILE-STATUS            PIC XX VALUE '00'.
+       01  WS-AUDIT-EOF                  PIC X VALUE 'N'.
+           88  WS-NO-MORE-AUDIT           VALUE 'Y'.
+       01  WS-AUDIT-IS-OPEN-FLAG         PIC X VALUE 'N'.
+           88  WS-AUDIT-IS-OPEN           VALUE 'Y'.
+       01  WS-TODAY-DATE                 PIC 9(8).
+       01  WS-TODAY-INTEGER               PIC S9(9) COMP-5.
+       01  WS-DATE-DIFF                   PIC S9(9) COMP-5.
+       01  WS-WARN-TABLE-COUNT            PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-WARN-TABLE.
+           05  WS-WARN-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-WARN-IDX.
+               10  WS-WARN-PROGRAM         PIC X(8).
+               10  WS-WARN-CONDITION       PIC X(20).
+               10  WS-WARN-DATE            PIC 9(8).
+               10  WS-WARN-COUNT           PIC S9(9) COMP-5.
+       01  WS-FOUND-ENTRY                 PIC X VALUE 'N'.
+           88  WS-ENTRY-FOUND              VALUE 'Y'.
+       01  WS-ENTRY-AVAILABLE              PIC X VALUE 'N'.
+           88  WS-ENTRY-IS-AVAILABLE        VALUE 'Y'.
+       01  WS-TODAY-COUNT                 PIC S9(9) COMP-5.
+       01  WS-PRIOR-7-TOTAL                PIC S9(9) COMP-5.
+       01  WS-PRIOR-7-AVG                  PIC S9(7)V9 COMP-3.
+       01  WS-TREND                       PIC X(5).
+       01  WS-LINES-WRITTEN               PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-SCAN-IDX                     PIC S9(4) COMP-5.
+       01  WS-PRIOR-SCAN-IDX                PIC S9(4) COMP-5.
+       01  WS-DATE-BUILD                   PIC 9(8).
+       01  WS-HEADING-1.
+           05  FILLER                     PIC X(25) VALUE
+                   'SQL WARNING TREND REPORT'.
+       01  WS-HEADING-2.
+           05  FILLER                     PIC X(10) VALUE 'PROGRAM'.
+           05  FILLER                     PIC X(22) VALUE 'CONDITION'.
+           05  FILLER                     PIC X(10) VALUE 'TODAY'.
+           05  FILLER                     PIC X(12) VALUE '7-DAY AVG'.
+           05  FILLER                     PIC X(5)  VALUE 'TREND'.
+       01  WS-DETAIL-LINE.
+           05  DL-PROGRAM                 PIC X(10).
+           05  DL-CONDITION                PIC X(22).
+           05  DL-TODAY-COUNT               PIC ZZZZ,ZZ9.
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  DL-PRIOR-7-AVG               PIC ZZZ,ZZ9.9.
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  DL-TREND                    PIC X(5).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-WARNING-TABLE UNTIL WS-NO-MORE-AUDIT
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 8000-CLOSE-FILES
+           GOBACK.
+
+      * No SQLAUDIT records yet (brand-new install, or a night nothing
+      * SQL-related ran) is normal, not an error - OPEN INPUT against a
+      * SQLAUDIT file that does not exist yet must be treated as zero
+      * records instead of falling into the read loop at line 85 with
+      * a file that never opened.
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+           OPEN INPUT SQLAUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               SET WS-AUDIT-IS-OPEN TO TRUE
+           ELSE
+               SET WS-NO-MORE-AUDIT TO TRUE
+           END-IF
+           OPEN OUTPUT SQLWARNRPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'SQLWARNR: UNABLE TO OPEN SQLWARNRPT, STATUS '
+                   WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-HEADING-1 TO WARNRPT-LINE
+           WRITE WARNRPT-LINE
+           MOVE WS-HEADING-2 TO WARNRPT-LINE
+           WRITE WARNRPT-LINE.
+
+       2000-BUILD-WARNING-TABLE.
+           READ SQLAUDIT-FILE
+               AT END
+                   SET WS-NO-MORE-AUDIT TO TRUE
+               NOT AT END
+                   IF SQLA-SQLCODE > ZERO
+                       PERFORM 2100-ACCUMULATE-WARNING
+                   END-IF
+           END-READ.
+
+      * Note: SQLA-AUDIT-TIMESTAMP is built by SQLAUDIT as
+      * YYYY-MM-DD-HH.MN.SS.DECI; pull the YYYYMMDD prefix by
+      * dropping the dashes for use as a sortable/comparable date.
+      * SQLAUDIT-FILE is append-only and never purged, so this report
+      * only needs today's record plus the trailing 7-day trend window
+      * - skip anything older than that instead of growing the
+      * in-memory table against the whole retained history.
+       2100-ACCUMULATE-WARNING.
+           MOVE SQLA-AUDIT-TIMESTAMP(1:4) TO WS-DATE-BUILD(1:4)
+           MOVE SQLA-AUDIT-TIMESTAMP(6:2) TO WS-DATE-BUILD(5:2)
+           MOVE SQLA-AUDIT-TIMESTAMP(9:2) TO WS-DATE-BUILD(7:2)
+           COMPUTE WS-DATE-DIFF = WS-TODAY-INTEGER -
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-BUILD)
+           IF WS-DATE-DIFF >= ZERO AND WS-DATE-DIFF <= 8
+               PERFORM 2110-FIND-OR-ADD-ENTRY
+               IF WS-ENTRY-IS-AVAILABLE
+                   ADD 1 TO WS-WARN-COUNT(WS-WARN-IDX)
+               END-IF
+           END-IF.
+
+      * WS-WARN-TABLE only OCCURS 500 TIMES; once it is full, any
+      * further never-before-seen program/condition/date combination
+      * is dropped rather than indexed past the end of the table.
+       2110-FIND-OR-ADD-ENTRY.
+           MOVE 'N' TO WS-FOUND-ENTRY
+           MOVE 'Y' TO WS-ENTRY-AVAILABLE
+           SET WS-SCAN-IDX TO 1
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-WARN-TABLE-COUNT
+               IF WS-WARN-PROGRAM(WS-SCAN-IDX) = SQLA-PROGRAM-NAME
+                       AND WS-WARN-CONDITION(WS-SCAN-IDX) =
+                           SQLA-RC-CONDITION-NAME
+                       AND WS-WARN-DATE(WS-SCAN-IDX) = WS-DATE-BUILD
+                   SET WS-ENTRY-FOUND TO TRUE
+                   SET WS-WARN-IDX TO WS-SCAN-IDX
+                   SET WS-SCAN-IDX TO WS-WARN-TABLE-COUNT
+               END-IF
+           END-PERFORM
+           IF NOT WS-ENTRY-FOUND
+               IF WS-WARN-TABLE-COUNT < 500
+                   ADD 1 TO WS-WARN-TABLE-COUNT
+                   SET WS-WARN-IDX TO WS-WARN-TABLE-COUNT
+                   MOVE SQLA-PROGRAM-NAME
+                       TO WS-WARN-PROGRAM(WS-WARN-IDX)
+                   MOVE SQLA-RC-CONDITION-NAME
+                       TO WS-WARN-CONDITION(WS-WARN-IDX)
+                   MOVE WS-DATE-BUILD TO WS-WARN-DATE(WS-WARN-IDX)
+                   MOVE ZERO TO WS-WARN-COUNT(WS-WARN-IDX)
+               ELSE
+                   MOVE 'N' TO WS-ENTRY-AVAILABLE
+               END-IF
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-WARN-TABLE-COUNT
+               IF WS-WARN-DATE(WS-SCAN-IDX) = WS-TODAY-DATE
+                   PERFORM 3100-PRINT-TREND-LINE
+               END-IF
+           END-PERFORM
+           IF WS-LINES-WRITTEN = ZERO
+               MOVE '  NO WARNING-RANGE SQLCODES LOGGED TODAY'
+                   TO WARNRPT-LINE
+               WRITE WARNRPT-LINE
+           END-IF.
+
+       3100-PRINT-TREND-LINE.
+           INITIALIZE WS-DETAIL-LINE
+           MOVE WS-WARN-COUNT(WS-SCAN-IDX) TO WS-TODAY-COUNT
+           MOVE ZERO TO WS-PRIOR-7-TOTAL
+           PERFORM VARYING WS-PRIOR-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-PRIOR-SCAN-IDX > WS-WARN-TABLE-COUNT
+               IF WS-WARN-PROGRAM(WS-PRIOR-SCAN-IDX) =
+                       WS-WARN-PROGRAM(WS-SCAN-IDX)
+                       AND WS-WARN-CONDITION(WS-PRIOR-SCAN-IDX) =
+                           WS-WARN-CONDITION(WS-SCAN-IDX)
+                   COMPUTE WS-DATE-DIFF = WS-TODAY-INTEGER -
+                       FUNCTION INTEGER-OF-DATE(
+                           WS-WARN-DATE(WS-PRIOR-SCAN-IDX))
+                   IF WS-DATE-DIFF > ZERO AND WS-DATE-DIFF <= 7
+                       ADD WS-WARN-COUNT(WS-PRIOR-SCAN-IDX)
+                           TO WS-PRIOR-7-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE WS-PRIOR-7-AVG ROUNDED = WS-PRIOR-7-TOTAL / 7
+           EVALUATE TRUE
+               WHEN WS-TODAY-COUNT > WS-PRIOR-7-AVG
+                   MOVE 'UP' TO WS-TREND
+               WHEN WS-TODAY-COUNT < WS-PRIOR-7-AVG
+                   MOVE 'DOWN' TO WS-TREND
+               WHEN OTHER
+                   MOVE 'FLAT' TO WS-TREND
+           END-EVALUATE
+           MOVE WS-WARN-PROGRAM(WS-SCAN-IDX) TO DL-PROGRAM
+           MOVE WS-WARN-CONDITION(WS-SCAN-IDX) TO DL-CONDITION
+           MOVE WS-TODAY-COUNT TO DL-TODAY-COUNT
+           MOVE WS-PRIOR-7-AVG TO DL-PRIOR-7-AVG
+           MOVE WS-TREND TO DL-TREND
+           MOVE WS-DETAIL-LINE TO WARNRPT-LINE
+           WRITE WARNRPT-LINE
+           ADD 1 TO WS-LINES-WRITTEN.
+
+       8000-CLOSE-FILES.
+           IF WS-AUDIT-IS-OPEN
+               CLOSE SQLAUDIT-FILE
+           END-IF
+           CLOSE SQLWARNRPT-FILE.
