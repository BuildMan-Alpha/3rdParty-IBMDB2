@@ -0,0 +1,160 @@
+      *************************************************************************
+      *
+      * Program: SQLREBND
+      *
+      * Function: SQL-RC-E818 (time stamp conflict) fires when a
+      *           plan's bind timestamp no longer matches the loaded
+      *           program - usually a DBA rebind landing mid-batch-
+      *           window. This attempts one automatic REBIND of the
+      *           affected package and tells the caller to resume from
+      *           its last commit point instead of forcing a full
+      *           manual restart. If SQL-RC-E818 recurs after the
+      *           one-shot REBIND already used this run, it writes a
+      *           restart record - same layout and physical file
+      *           SQLRETRY (request 001) writes on exhausted retries -
+      *           and hands back to the normal restart procedure
+      *           rather than looping.
+      *
+      *           CALL 'SQLREBND' USING SQLREBIND-PARMS (COPY
+      *           sqlrbdp). Callers set SQLRB-SQLCODE, the package
+      *           name to rebind, and SQLRB-FN-CHECK, then act on
+      *           SQLRB-ACTION-CODE. SQLRB-FN-RESET clears the
+      *           one-shot flag once the caller's unit of work commits
+      *           clean again, so a later E818 in the same run gets
+      *           another attempt. SQLRB-FN-CLOSE releases the restart
+      *           file from an end-of-job paragraph.
+      *
+      *           This sandbox has no DB2 subsystem to issue a REBIND
+      *           against, so 1200-ISSUE-REBIND is a documented stub -
+      *           on real DB2 for z/OS this would shell out to the
+      *           REBIND PACKAGE utility (e.g. via IKJEFT01) instead of
+      *           just DISPLAYing the action.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLREBND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQLRESTART-FILE ASSIGN TO 'SQLRESTART'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQLRESTART-FILE.
+           COPY sqlrestrt.
+       WORKING-STORAGE SECTION.
+           COPY sqlcodes.
+       01  WS-RESTART-FILE-STATUS         PIC XX VALUE '00'.
+       01  WS-FILE-IS-OPEN                PIC X VALUE 'N'.
+           88  WS-FILE-OPEN                VALUE 'Y'.
+           88  WS-FILE-NOT-OPEN            VALUE 'N'.
+       01  WS-REBIND-USED                PIC X VALUE 'N'.
+           88  WS-REBIND-ALREADY-USED     VALUE 'Y'.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE                 PIC 9(8).
+           05  WS-CDT-TIME                 PIC 9(6).
+           05  WS-CDT-DECI                 PIC 9(2).
+           05  FILLER                      PIC X(9).
+       01  WS-RESTART-TIMESTAMP.
+           05  WS-TS-YYYY                  PIC 9(4).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-TS-MM                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-TS-DD                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-TS-HH                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '.'.
+           05  WS-TS-MN                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '.'.
+           05  WS-TS-SS                    PIC 9(2).
+           05  FILLER                      PIC X VALUE '.'.
+           05  WS-TS-DECI                  PIC 9(2).
+       LINKAGE SECTION.
+       COPY sqlrbdp.
+       PROCEDURE DIVISION USING SQLREBIND-PARMS.
+       0000-MAINLINE.
+           MOVE ZERO TO SQLRB-RETURN-CODE
+           EVALUATE TRUE
+               WHEN SQLRB-FN-CHECK
+                   PERFORM 1000-CHECK-CONDITION
+               WHEN SQLRB-FN-RESET
+                   MOVE 'N' TO WS-REBIND-USED
+               WHEN SQLRB-FN-CLOSE
+                   PERFORM 8000-CLOSE-RESTART-FILE
+               WHEN OTHER
+                   MOVE 8 TO SQLRB-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       1000-CHECK-CONDITION.
+           IF SQLRB-SQLCODE = SQL-RC-E818
+               IF WS-REBIND-ALREADY-USED
+                   PERFORM 1300-WRITE-RESTART-RECORD
+                   SET SQLRB-ACTION-RESTART TO TRUE
+               ELSE
+                   PERFORM 1200-ISSUE-REBIND
+                   SET WS-REBIND-ALREADY-USED TO TRUE
+                   SET SQLRB-ACTION-RESUME TO TRUE
+               END-IF
+           ELSE
+               SET SQLRB-ACTION-IGNORE TO TRUE
+           END-IF.
+
+      * Documented stub - see the program banner above. Real DB2 for
+      * z/OS implementation would shell out to the REBIND PACKAGE
+      * utility for SQLRB-REBIND-PACKAGE and check its completion code
+      * before allowing the caller to resume.
+       1200-ISSUE-REBIND.
+           DISPLAY 'SQLREBND: REBINDING PACKAGE ' SQLRB-REBIND-PACKAGE
+               ' AFTER SQL-RC-E818 ON ' SQLRB-PROGRAM-NAME.
+
+       1300-WRITE-RESTART-RECORD.
+           IF NOT WS-FILE-OPEN
+               PERFORM 1310-OPEN-RESTART-FILE
+           END-IF
+           IF SQLRB-RETURN-CODE = ZERO
+               PERFORM 1320-BUILD-TIMESTAMP
+               MOVE SQLRB-JOB-NAME            TO SQLR-JOB-NAME
+               MOVE SQLRB-PROGRAM-NAME        TO SQLR-PROGRAM-NAME
+               MOVE WS-RESTART-TIMESTAMP      TO SQLR-RESTART-TIMESTAMP
+               MOVE SQLRB-LAST-KEY-PROCESSED  TO SQLR-LAST-KEY-PROCESSED
+               MOVE SQLRB-COMMIT-COUNT        TO SQLR-COMMIT-COUNT
+               MOVE SQLRB-SQLCODE             TO SQLR-SQLCODE
+               MOVE 1                         TO SQLR-RETRY-COUNT
+               MOVE SQLRB-RC-CONDITION-NAME   TO SQLR-RC-CONDITION-NAME
+               WRITE SQLR-RESTART-RECORD
+               IF WS-RESTART-FILE-STATUS NOT = '00'
+                   MOVE 12 TO SQLRB-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1310-OPEN-RESTART-FILE.
+           OPEN EXTEND SQLRESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '05' OR
+                   WS-RESTART-FILE-STATUS = '00'
+               SET WS-FILE-OPEN TO TRUE
+           ELSE
+               OPEN OUTPUT SQLRESTART-FILE
+               IF WS-RESTART-FILE-STATUS = '00'
+                   SET WS-FILE-OPEN TO TRUE
+               ELSE
+                   MOVE 16 TO SQLRB-RETURN-CODE
+               END-IF
+           END-IF.
+
+       1320-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE(1:4) TO WS-TS-YYYY
+           MOVE WS-CDT-DATE(5:2) TO WS-TS-MM
+           MOVE WS-CDT-DATE(7:2) TO WS-TS-DD
+           MOVE WS-CDT-TIME(1:2) TO WS-TS-HH
+           MOVE WS-CDT-TIME(3:2) TO WS-TS-MN
+           MOVE WS-CDT-TIME(5:2) TO WS-TS-SS
+           MOVE WS-CDT-DECI      TO WS-TS-DECI.
+
+       8000-CLOSE-RESTART-FILE.
+           IF WS-FILE-OPEN
+               CLOSE SQLRESTART-FILE
+               SET WS-FILE-NOT-OPEN TO TRUE
+           END-IF.
