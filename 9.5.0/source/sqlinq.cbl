@@ -0,0 +1,90 @@
+      *************************************************************************
+      *
+      * Program: SQLINQ
+      *
+      * Function: Online SQLCODE inquiry transaction for the operator
+      *           desk. An operator keys in the SQLCODE number seen in
+      *           a job abend message and gets back the SQL-RC-* name,
+      *           its plain-English description, and the standard
+      *           escalation step - all pulled from the SQLCLASS
+      *           classification table instead of a grep through
+      *           sqlcodes.cbl that ops has no access to at 3AM.
+      *
+      *           This tree has no CICS region to host a BMS map, so
+      *           the transaction is this console inquiry loop; the
+      *           CALL 'SQLCLASS' USING SQLCLASS-PARMS lookup it drives
+      *           is exactly what a BMS-mapped version would call from
+      *           its own PROCEDURE DIVISION.
+      *
+      *************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLINQ.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-INPUT              PIC X(9).
+       01  WS-INPUT-LEN                   PIC S9(4) COMP-5.
+       01  WS-INPUT-VALID                 PIC X VALUE 'N'.
+           88  WS-INPUT-IS-VALID           VALUE 'Y'.
+       01  WS-MORE-INQUIRIES              PIC X VALUE 'Y'.
+           88  WS-DONE-INQUIRING           VALUE 'N'.
+       COPY sqlclsp.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY 'SQLINQ - SQLCODE LOOKUP  (ENTER END TO QUIT)'
+           PERFORM UNTIL WS-DONE-INQUIRING
+               PERFORM 1000-PROMPT-AND-LOOKUP
+           END-PERFORM
+           STOP RUN.
+
+       1000-PROMPT-AND-LOOKUP.
+           DISPLAY 'ENTER SQLCODE: ' WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-INPUT
+           IF WS-OPERATOR-INPUT = 'END' OR WS-OPERATOR-INPUT = 'end'
+               SET WS-DONE-INQUIRING TO TRUE
+           ELSE
+               PERFORM 1050-VALIDATE-INPUT
+               IF WS-INPUT-IS-VALID
+                   PERFORM 1100-LOOKUP-CODE
+               ELSE
+                   DISPLAY '  NOT A VALID NUMERIC SQLCODE'
+               END-IF
+           END-IF.
+
+      * WS-OPERATOR-INPUT is ACCEPTed into a space-padded PIC X(9), and
+      * a SQLCODE can carry a leading sign (-805, -904), so a bare
+      * IS NUMERIC test on the whole field rejects every real input -
+      * trailing spaces and a leading sign both fail that class test.
+      * Isolate what the operator actually typed, strip an optional
+      * leading sign, and test only the digits that remain.
+       1050-VALIDATE-INPUT.
+           MOVE 'N' TO WS-INPUT-VALID
+           MOVE ZERO TO WS-INPUT-LEN
+           INSPECT WS-OPERATOR-INPUT TALLYING WS-INPUT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-INPUT-LEN > ZERO
+               IF WS-OPERATOR-INPUT(1:1) = '-' OR
+                       WS-OPERATOR-INPUT(1:1) = '+'
+                   IF WS-INPUT-LEN > 1 AND
+                           WS-OPERATOR-INPUT(2:WS-INPUT-LEN - 1)
+                               IS NUMERIC
+                       SET WS-INPUT-IS-VALID TO TRUE
+                   END-IF
+               ELSE
+                   IF WS-OPERATOR-INPUT(1:WS-INPUT-LEN) IS NUMERIC
+                       SET WS-INPUT-IS-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1100-LOOKUP-CODE.
+           MOVE FUNCTION NUMVAL(WS-OPERATOR-INPUT) TO SQLCP-SQLCODE
+           SET SQLCP-FN-LOOKUP TO TRUE
+           CALL 'SQLCLASS' USING SQLCLASS-PARMS
+           IF SQLCP-RETURN-CODE = ZERO
+               DISPLAY '  NAME       : ' SQLCP-RC-CONDITION-NAME
+               DISPLAY '  SEVERITY   : ' SQLCP-SEVERITY
+               DISPLAY '  DESCRIPTION: ' SQLCP-DESCRIPTION
+               DISPLAY '  ESCALATION : ' SQLCP-ESCALATION
+           ELSE
+               DISPLAY '  NO CLASSIFICATION ENTRY FOR THAT SQLCODE'
+           END-IF.
