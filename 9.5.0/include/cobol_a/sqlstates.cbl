@@ -0,0 +1,55 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLSTATES
+      *
+      * (C) COPYRIGHT International Business Machines Corp. 1987, 1997
+      * All Rights Reserved
+      * Licensed Materials - Property of IBM
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      *
+      * Function: Include File defining:
+      *             Labels for SQLSTATEs
+      *
+      * Operating System:  Windows NT
+      *
+      **************************************************************************
+      * SQL Return Codes in SQLSTATE - mirrors the SQL-RC-E/W naming
+      * convention in SQLCODES, but keyed by the 5-character SQLSTATE
+      * instead of the numeric SQLCODE, for the distributed-access
+      * failures where SQLSTATE carries more detail than SQLCODE does.
+
+      * ------------ warnings ------------
+      * successful completion
+       77  SQL-ST-00000              PIC X(5) VALUE '00000'.
+      * string data, right truncation
+       77  SQL-ST-01004              PIC X(5) VALUE '01004'.
+      * no data - eof, mirrors SQL-RC-W100
+       77  SQL-ST-02000              PIC X(5) VALUE '02000'.
+
+      * ------------ errors ------------
+      * connection does not exist / unable to connect
+       77  SQL-ST-08001              PIC X(5) VALUE '08001'.
+      * connection not open
+       77  SQL-ST-08003              PIC X(5) VALUE '08003'.
+      * connection failure, transaction rolled back,
+      * mirrors SQL-RC-E913
+       77  SQL-ST-08506              PIC X(5) VALUE '08506'.
+      * unique constraint violated, mirrors SQL-RC-E803
+       77  SQL-ST-23505              PIC X(5) VALUE '23505'.
+      * cursor not open
+       77  SQL-ST-24501              PIC X(5) VALUE '24501'.
+      * invalid transaction state
+       77  SQL-ST-25000              PIC X(5) VALUE '25000'.
+      * serialization failure - deadlock or timeout,
+      * mirrors SQL-RC-E911
+       77  SQL-ST-40001              PIC X(5) VALUE '40001'.
+      * undefined object
+       77  SQL-ST-42704              PIC X(5) VALUE '42704'.
+      * bind timestamp mismatch, mirrors SQL-RC-E818
+       77  SQL-ST-51003              PIC X(5) VALUE '51003'.
+      * resource limit exceeded, mirrors SQL-RC-E904
+       77  SQL-ST-57011              PIC X(5) VALUE '57011'.
+      * DRDA communication error, mirrors SQL-RC-E30081
+       77  SQL-ST-58017              PIC X(5) VALUE '58017'.
