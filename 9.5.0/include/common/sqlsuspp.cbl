@@ -0,0 +1,29 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLSUSPP
+      *
+      * Function: Include File defining:
+      *             CALL parameter block passed to the SQLSUSP
+      *             reject/suspense subprogram. A load program COPYing
+      *             SQLCODES calls this on SQL-RC-E803 specifically -
+      *             passing the rejected record and its key - instead
+      *             of abending, so the rest of a perfectly good input
+      *             file still gets processed.
+      *
+      *             CALL 'SQLSUSP' USING SQLSUSPENSE-PARMS.
+      *             SQLSP-FN-REJECT writes one suspense record.
+      *             SQLSP-FN-CLOSE flushes and closes the suspense
+      *             file from an end-of-job paragraph.
+      *
+      *************************************************************************
+       01  SQLSUSPENSE-PARMS.
+           05  SQLSP-FUNCTION-CODE        PIC X(8).
+               88  SQLSP-FN-REJECT         VALUE 'REJECT'.
+               88  SQLSP-FN-CLOSE          VALUE 'CLOSE'.
+           05  SQLSP-JOB-NAME              PIC X(8).
+           05  SQLSP-PROGRAM-NAME          PIC X(8).
+           05  SQLSP-RC-CONDITION-NAME     PIC X(20).
+           05  SQLSP-SQLCODE               PIC S9(9) COMP-5.
+           05  SQLSP-REJECT-KEY            PIC X(40).
+           05  SQLSP-INPUT-RECORD          PIC X(200).
+           05  SQLSP-RETURN-CODE           PIC S9(4) COMP-5.
