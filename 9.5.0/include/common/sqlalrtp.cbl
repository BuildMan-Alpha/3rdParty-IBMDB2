@@ -0,0 +1,29 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLALRTP
+      *
+      * Function: Include File defining:
+      *             CALL parameter block passed to the SQLALERT paging
+      *             subprogram. Callers set SQLLP-SQLCODE, the job/step
+      *             identifying where it happened, and SQLLP-FN-ALERT
+      *             immediately after the SQLCODE check that matched
+      *             SQL-RC-E904, SQL-RC-E911 or SQL-RC-E30081 - any
+      *             other code comes back with SQLLP-RETURN-CODE = 4
+      *             and no alert queued, since those three are the only
+      *             conditions this routine pages on.
+      *
+      *             CALL 'SQLALERT' USING SQLALERT-PARMS.
+      *             SQLLP-FN-CLOSE flushes and closes the alert queue
+      *             from an end-of-job paragraph.
+      *
+      *************************************************************************
+       01  SQLALERT-PARMS.
+           05  SQLLP-FUNCTION-CODE        PIC X(8).
+               88  SQLLP-FN-ALERT          VALUE 'ALERT'.
+               88  SQLLP-FN-CLOSE          VALUE 'CLOSE'.
+           05  SQLLP-JOB-NAME              PIC X(8).
+           05  SQLLP-STEP-NAME             PIC X(8).
+           05  SQLLP-PROGRAM-NAME          PIC X(8).
+           05  SQLLP-RC-CONDITION-NAME     PIC X(20).
+           05  SQLLP-SQLCODE               PIC S9(9) COMP-5.
+           05  SQLLP-RETURN-CODE           PIC S9(4) COMP-5.
