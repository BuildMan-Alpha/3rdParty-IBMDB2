@@ -0,0 +1,24 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLALRTF
+      *
+      * Function: Include File defining:
+      *             Alert queue record written by SQLALERT the instant
+      *             it matches SQL-RC-E904 (resource unavailable),
+      *             SQL-RC-E911 (deadlock) or SQL-RC-E30081
+      *             (communication error) - the three conditions that
+      *             mean something outside the job is in trouble. The
+      *             paging/ticketing integration ops already runs
+      *             drains this queue instead of waiting for someone to
+      *             notice a failed job in the scheduler.
+      *
+      *************************************************************************
+       01  SQLAL-ALERT-RECORD.
+           05  SQLAL-ALERT-KEY.
+               10  SQLAL-JOB-NAME         PIC X(8).
+               10  SQLAL-STEP-NAME        PIC X(8).
+           05  SQLAL-ALERT-TIMESTAMP     PIC X(26).
+           05  SQLAL-PROGRAM-NAME        PIC X(8).
+           05  SQLAL-RC-CONDITION-NAME   PIC X(20).
+           05  SQLAL-SQLCODE             PIC S9(9) COMP-5.
+           05  SQLAL-ALERT-TEXT          PIC X(80).
