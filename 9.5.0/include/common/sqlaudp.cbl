@@ -0,0 +1,31 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLAUDP
+      *
+      * Function: Include File defining:
+      *             CALL parameter block passed to the SQLAUDIT
+      *             subprogram. The caller fills in the identifying
+      *             fields and its current SQLCA immediately after the
+      *             SQLCODE check that matched a SQL-RC-* condition,
+      *             then issues CALL 'SQLAUDIT' USING SQLAUDIT-PARMS.
+      *
+      *************************************************************************
+       01  SQLAUDIT-PARMS.
+           05  SQLAP-FUNCTION-CODE        PIC X(8).
+               88  SQLAP-FN-LOG           VALUE 'LOG'.
+               88  SQLAP-FN-CLOSE         VALUE 'CLOSE'.
+           05  SQLAP-JOB-NAME             PIC X(8).
+           05  SQLAP-PROGRAM-NAME         PIC X(8).
+           05  SQLAP-PARAGRAPH-NAME       PIC X(30).
+           05  SQLAP-RC-CONDITION-NAME    PIC X(20).
+           05  SQLAP-SQLCA.
+               10  SQLAP-SQLCAID          PIC X(8).
+               10  SQLAP-SQLCABC          PIC S9(9) COMP-5.
+               10  SQLAP-SQLCODE          PIC S9(9) COMP-5.
+               10  SQLAP-SQLERRML         PIC S9(4) COMP-5.
+               10  SQLAP-SQLERRMC         PIC X(70).
+               10  SQLAP-SQLERRP          PIC X(8).
+               10  SQLAP-SQLERRD      PIC S9(9) COMP-5 OCCURS 6 TIMES.
+               10  SQLAP-SQLWARN          PIC X(11).
+               10  SQLAP-SQLSTATE         PIC X(5).
+           05  SQLAP-RETURN-CODE          PIC S9(4) COMP-5.
