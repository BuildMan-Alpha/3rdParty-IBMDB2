@@ -0,0 +1,23 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLRESTRT
+      *
+      * Function: Include File defining:
+      *             Restart record layout written by SQLRETRY once a
+      *             SQL-RC-E911 (deadlock) or SQL-RC-E913 (dist env
+      *             rollback) condition survives the configured number
+      *             of retries. Holds enough to resubmit the job from
+      *             the last commit point instead of from the top of
+      *             the input file.
+      *
+      *************************************************************************
+       01  SQLR-RESTART-RECORD.
+           05  SQLR-RESTART-KEY.
+               10  SQLR-JOB-NAME          PIC X(8).
+               10  SQLR-PROGRAM-NAME      PIC X(8).
+           05  SQLR-RESTART-TIMESTAMP     PIC X(26).
+           05  SQLR-LAST-KEY-PROCESSED    PIC X(40).
+           05  SQLR-COMMIT-COUNT          PIC S9(9) COMP-5.
+           05  SQLR-SQLCODE               PIC S9(9) COMP-5.
+           05  SQLR-RETRY-COUNT           PIC S9(4) COMP-5.
+           05  SQLR-RC-CONDITION-NAME     PIC X(20).
