@@ -0,0 +1,35 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLAUDF
+      *
+      * Function: Include File defining:
+      *             Record layout for the SQLCODE audit trail written
+      *             by the SQLAUDIT subprogram. One record per SQL
+      *             check a batch program matches against a SQL-RC-*
+      *             condition name. Maps onto either a VSAM KSDS
+      *             (key = SQLA-AUDIT-KEY) or the equivalent DB2
+      *             audit table/host-variable group.
+      *
+      *             Named SQLAUDF (not SQLAUDIT) so COPY resolution
+      *             never finds the SQLAUDIT program's own source file
+      *             ahead of this copybook when both sit on an include
+      *             path passed to the compiler.
+      *
+      *************************************************************************
+       01  SQLA-AUDIT-RECORD.
+           05  SQLA-AUDIT-KEY.
+               10  SQLA-JOB-NAME          PIC X(8).
+               10  SQLA-AUDIT-TIMESTAMP   PIC X(26).
+               10  SQLA-AUDIT-SEQNO       PIC S9(9) COMP-5.
+           05  SQLA-PROGRAM-NAME          PIC X(8).
+           05  SQLA-PARAGRAPH-NAME        PIC X(30).
+           05  SQLA-RC-CONDITION-NAME     PIC X(20).
+           05  SQLA-SQLCAID               PIC X(8).
+           05  SQLA-SQLCABC               PIC S9(9) COMP-5.
+           05  SQLA-SQLCODE               PIC S9(9) COMP-5.
+           05  SQLA-SQLERRML              PIC S9(4) COMP-5.
+           05  SQLA-SQLSTATE              PIC X(5).
+           05  SQLA-SQLERRMC              PIC X(70).
+           05  SQLA-SQLERRP               PIC X(8).
+           05  SQLA-SQLERRD          PIC S9(9) COMP-5 OCCURS 6 TIMES.
+           05  SQLA-SQLWARN               PIC X(11).
