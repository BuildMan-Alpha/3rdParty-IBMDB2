@@ -0,0 +1,44 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLCLSP
+      *
+      * Function: Include File defining:
+      *             CALL parameter block passed to the SQLCLASS
+      *             classification subprogram. Callers set SQLCP-SQLCODE
+      *             to the value from their SQLCA and SQLCP-FN-LOOKUP,
+      *             then act on SQLCP-SEVERITY/SQLCP-ACTION-CODE instead
+      *             of hand-rolling their own EVALUATE against SQL-RC-*
+      *             condition names. SQLCP-FN-CLOSE releases resources
+      *             from an end-of-job paragraph.
+      *
+      *             SQLCP-FN-MSGTEXT drives the same name-to-description
+      *             table through SQLCP-MESSAGE-TEXT, a single formatted
+      *             operator-facing line ('SQL-RC-Ennn - description').
+      *             It is the one place either a Micro Focus or an
+      *             AcuCobol program on this platform builds that text,
+      *             so the two stop producing differently-worded
+      *             messages for the same SQLCODE.
+      *
+      *************************************************************************
+       01  SQLCLASS-PARMS.
+           05  SQLCP-FUNCTION-CODE         PIC X(8).
+               88  SQLCP-FN-LOOKUP          VALUE 'LOOKUP'.
+               88  SQLCP-FN-MSGTEXT         VALUE 'MSGTEXT'.
+               88  SQLCP-FN-CLOSE           VALUE 'CLOSE'.
+           05  SQLCP-SQLCODE                PIC S9(9) COMP-5.
+           05  SQLCP-RC-CONDITION-NAME       PIC X(20).
+           05  SQLCP-SEVERITY                PIC X(7).
+               88  SQLCP-SEV-WARNING          VALUE 'WARNING'.
+               88  SQLCP-SEV-ERROR            VALUE 'ERROR'.
+               88  SQLCP-SEV-FATAL            VALUE 'FATAL'.
+           05  SQLCP-ACTION-CODE             PIC X(8).
+               88  SQLCP-ACT-IGNORE           VALUE 'IGNORE'.
+               88  SQLCP-ACT-LOG              VALUE 'LOG'.
+               88  SQLCP-ACT-RETRY            VALUE 'RETRY'.
+               88  SQLCP-ACT-REBIND           VALUE 'REBIND'.
+               88  SQLCP-ACT-SUSPENSE         VALUE 'SUSPENSE'.
+               88  SQLCP-ACT-ABEND            VALUE 'ABEND'.
+           05  SQLCP-DESCRIPTION             PIC X(60).
+           05  SQLCP-ESCALATION              PIC X(60).
+           05  SQLCP-MESSAGE-TEXT            PIC X(90).
+           05  SQLCP-RETURN-CODE             PIC S9(4) COMP-5.
