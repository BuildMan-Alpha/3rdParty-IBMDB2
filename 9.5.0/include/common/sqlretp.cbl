@@ -0,0 +1,39 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLRETP
+      *
+      * Function: Include File defining:
+      *             CALL parameter block passed to the SQLRETRY
+      *             checkpoint/retry subprogram. The caller issues
+      *             CALL 'SQLRETRY' USING SQLRETRY-PARMS immediately
+      *             after the SQLCODE check that matched SQL-RC-E911
+      *             or SQL-RC-E913, then acts on SQLRP-ACTION-CODE:
+      *             RETRY   - backoff already applied, re-issue the
+      *                       same unit of work and call again on
+      *                       failure.
+      *             RESTART - retries exhausted, a restart record was
+      *                       written, the step should stop cleanly.
+      *             IGNORE  - SQLRP-SQLCODE was not a retryable
+      *                       condition; handle it through the normal
+      *                       classification path instead.
+      *
+      *************************************************************************
+       01  SQLRETRY-PARMS.
+           05  SQLRP-FUNCTION-CODE        PIC X(8).
+               88  SQLRP-FN-CHECK         VALUE 'CHECK'.
+               88  SQLRP-FN-RESET         VALUE 'RESET'.
+               88  SQLRP-FN-CLOSE         VALUE 'CLOSE'.
+           05  SQLRP-JOB-NAME             PIC X(8).
+           05  SQLRP-PROGRAM-NAME         PIC X(8).
+           05  SQLRP-RC-CONDITION-NAME    PIC X(20).
+           05  SQLRP-SQLCODE              PIC S9(9) COMP-5.
+           05  SQLRP-LAST-KEY-PROCESSED   PIC X(40).
+           05  SQLRP-COMMIT-COUNT         PIC S9(9) COMP-5.
+           05  SQLRP-MAX-RETRIES          PIC S9(4) COMP-5.
+           05  SQLRP-BACKOFF-SECONDS      PIC S9(4) COMP-5.
+           05  SQLRP-ACTION-CODE          PIC X(8).
+               88  SQLRP-ACTION-RETRY     VALUE 'RETRY'.
+               88  SQLRP-ACTION-RESTART   VALUE 'RESTART'.
+               88  SQLRP-ACTION-IGNORE    VALUE 'IGNORE'.
+           05  SQLRP-RETRY-COUNT          PIC S9(4) COMP-5.
+           05  SQLRP-RETURN-CODE          PIC S9(4) COMP-5.
