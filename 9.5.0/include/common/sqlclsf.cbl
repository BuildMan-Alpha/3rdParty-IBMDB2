@@ -0,0 +1,31 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLCLSF
+      *
+      * Function: Include File defining:
+      *             One classification table entry's fields. Keyed by
+      *             SQLCODE (the numeric value is identical whether the
+      *             calling program built it under cobol_mf's 78-level
+      *             condition-names or cobol_a's 77-level items), this
+      *             carries the severity and standard action every
+      *             program should take for that code, plus the text an
+      *             operator actually needs. COPY this directly under
+      *             an OCCURS entry - it is a field fragment, not a
+      *             self-contained record.
+      *
+      *************************************************************************
+           10  SQLC-SQLCODE               PIC S9(9) COMP-5.
+           10  SQLC-RC-CONDITION-NAME      PIC X(20).
+           10  SQLC-SEVERITY               PIC X(7).
+               88  SQLC-SEV-WARNING         VALUE 'WARNING'.
+               88  SQLC-SEV-ERROR           VALUE 'ERROR'.
+               88  SQLC-SEV-FATAL           VALUE 'FATAL'.
+           10  SQLC-ACTION-CODE             PIC X(8).
+               88  SQLC-ACT-IGNORE          VALUE 'IGNORE'.
+               88  SQLC-ACT-LOG             VALUE 'LOG'.
+               88  SQLC-ACT-RETRY           VALUE 'RETRY'.
+               88  SQLC-ACT-REBIND          VALUE 'REBIND'.
+               88  SQLC-ACT-SUSPENSE        VALUE 'SUSPENSE'.
+               88  SQLC-ACT-ABEND           VALUE 'ABEND'.
+           10  SQLC-DESCRIPTION             PIC X(60).
+           10  SQLC-ESCALATION              PIC X(60).
