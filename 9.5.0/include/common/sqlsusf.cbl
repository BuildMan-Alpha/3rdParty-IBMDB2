@@ -0,0 +1,22 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLSUSF
+      *
+      * Function: Include File defining:
+      *             Suspense record written by SQLSUSP when a batch
+      *             load hits SQL-RC-E803 (duplicate key) on an input
+      *             record. Holds enough of the rejected record plus
+      *             its key and the time of the reject for ops to
+      *             review and reprocess the next morning instead of
+      *             rerunning the whole load.
+      *
+      *************************************************************************
+       01  SQLS-SUSPENSE-RECORD.
+           05  SQLS-SUSPENSE-KEY.
+               10  SQLS-JOB-NAME          PIC X(8).
+               10  SQLS-PROGRAM-NAME      PIC X(8).
+           05  SQLS-SUSPENSE-TIMESTAMP    PIC X(26).
+           05  SQLS-REJECT-KEY            PIC X(40).
+           05  SQLS-SQLCODE               PIC S9(9) COMP-5.
+           05  SQLS-RC-CONDITION-NAME     PIC X(20).
+           05  SQLS-INPUT-RECORD          PIC X(200).
