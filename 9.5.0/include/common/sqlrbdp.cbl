@@ -0,0 +1,46 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLRBDP
+      *
+      * Function: Include File defining:
+      *             CALL parameter block passed to the SQLREBND
+      *             subprogram. Callers call this immediately after a
+      *             SQLCODE check that matched SQL-RC-E818 (bind
+      *             timestamp conflict), then act on SQLRB-ACTION-CODE:
+      *             RESUME  - the one automatic REBIND was issued;
+      *                       resume processing from the last commit
+      *                       point, no manual restart needed.
+      *             RESTART - SQL-RC-E818 recurred after the one-shot
+      *                       REBIND already used for this run; fall
+      *                       back to the normal manual restart
+      *                       procedure.
+      *             IGNORE  - SQLRB-SQLCODE was not SQL-RC-E818; handle
+      *                       it through the normal classification
+      *                       path instead.
+      *
+      *             RESTART also writes a restart record (same layout
+      *             and physical file SQLRETRY uses - COPY sqlrestrt)
+      *             so a job that hits E818 again after its one-shot
+      *             REBIND is used gets the same checkpoint/resubmit
+      *             support SQLRETRY gives an exhausted-retry job.
+      *             SQLRB-FN-CLOSE releases that file from an
+      *             end-of-job paragraph.
+      *
+      *************************************************************************
+       01  SQLREBIND-PARMS.
+           05  SQLRB-FUNCTION-CODE        PIC X(8).
+               88  SQLRB-FN-CHECK          VALUE 'CHECK'.
+               88  SQLRB-FN-RESET          VALUE 'RESET'.
+               88  SQLRB-FN-CLOSE          VALUE 'CLOSE'.
+           05  SQLRB-JOB-NAME               PIC X(8).
+           05  SQLRB-PROGRAM-NAME          PIC X(8).
+           05  SQLRB-REBIND-PACKAGE        PIC X(8).
+           05  SQLRB-RC-CONDITION-NAME      PIC X(20).
+           05  SQLRB-SQLCODE                PIC S9(9) COMP-5.
+           05  SQLRB-LAST-KEY-PROCESSED     PIC X(40).
+           05  SQLRB-COMMIT-COUNT           PIC S9(9) COMP-5.
+           05  SQLRB-ACTION-CODE            PIC X(8).
+               88  SQLRB-ACTION-RESUME       VALUE 'RESUME'.
+               88  SQLRB-ACTION-RESTART      VALUE 'RESTART'.
+               88  SQLRB-ACTION-IGNORE       VALUE 'IGNORE'.
+           05  SQLRB-RETURN-CODE             PIC S9(4) COMP-5.
