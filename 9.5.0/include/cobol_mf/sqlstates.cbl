@@ -0,0 +1,55 @@
+      *************************************************************************
+      *
+      * Source File Name: SQLSTATES
+      *
+      * (C) COPYRIGHT International Business Machines Corp. 1987, 1997
+      * All Rights Reserved
+      * Licensed Materials - Property of IBM
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      *
+      * Function: Include File defining:
+      *             Labels for SQLSTATEs
+      *
+      * Operating System:  Windows NT
+      *
+      **************************************************************************
+      * SQL Return Codes in SQLSTATE - mirrors the SQL-RC-E/W naming
+      * convention in SQLCODES, but keyed by the 5-character SQLSTATE
+      * instead of the numeric SQLCODE, for the distributed-access
+      * failures where SQLSTATE carries more detail than SQLCODE does.
+
+      * ------------ warnings ------------
+      * successful completion
+       78  SQL-ST-00000              VALUE '00000'.
+      * string data, right truncation
+       78  SQL-ST-01004              VALUE '01004'.
+      * no data - eof, mirrors SQL-RC-W100
+       78  SQL-ST-02000              VALUE '02000'.
+
+      * ------------ errors ------------
+      * connection does not exist / unable to connect
+       78  SQL-ST-08001              VALUE '08001'.
+      * connection not open
+       78  SQL-ST-08003              VALUE '08003'.
+      * connection failure, transaction rolled back,
+      * mirrors SQL-RC-E913
+       78  SQL-ST-08506              VALUE '08506'.
+      * unique constraint violated, mirrors SQL-RC-E803
+       78  SQL-ST-23505              VALUE '23505'.
+      * cursor not open
+       78  SQL-ST-24501              VALUE '24501'.
+      * invalid transaction state
+       78  SQL-ST-25000              VALUE '25000'.
+      * serialization failure - deadlock or timeout,
+      * mirrors SQL-RC-E911
+       78  SQL-ST-40001              VALUE '40001'.
+      * undefined object
+       78  SQL-ST-42704               VALUE '42704'.
+      * bind timestamp mismatch, mirrors SQL-RC-E818
+       78  SQL-ST-51003              VALUE '51003'.
+      * resource limit exceeded, mirrors SQL-RC-E904
+       78  SQL-ST-57011               VALUE '57011'.
+      * DRDA communication error, mirrors SQL-RC-E30081
+       78  SQL-ST-58017               VALUE '58017'.
